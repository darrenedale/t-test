@@ -31,19 +31,180 @@ ENVIRONMENT DIVISION.
   FILE-CONTROL.
     SELECT f-dataFile ASSIGN TO DYNAMIC ws-dataFilePath.
 
+    SELECT f-reportFile ASSIGN TO DYNAMIC ws-reportFilePath
+      ORGANIZATION IS LINE SEQUENTIAL
+      FILE STATUS IS ws-reportFileStatus.
+
+    SELECT f-checkpointFile ASSIGN TO DYNAMIC ws-checkpointFilePath
+      FILE STATUS IS ws-checkpointFileStatus.
+
+    SELECT f-auditFile ASSIGN TO DYNAMIC ws-auditFilePath
+      ORGANIZATION IS LINE SEQUENTIAL
+      FILE STATUS IS ws-auditFileStatus.
+
 DATA DIVISION.
 FILE SECTION.
   FD f-dataFile.
      01 f-df-char PIC X.
 
+  FD f-reportFile.
+     01 f-rf-record PIC X(256).
+
+*> holds enough of a paired/unpaired test's running state to resume it
+*> without reprocessing rows already accounted for, should a run be
+*> interrupted partway through a large data file. written every
+*> ws-checkpointInterval rows by writeCheckpoint and consulted by
+*> resumeFromCheckpoint at the start of the next run against the same
+*> test type and data file
+  FD f-checkpointFile.
+     01 f-cp-record.
+        05 f-cp-testType PIC X(20).
+        05 f-cp-dataFilePath PIC X(256).
+        05 f-cp-lineNumber PIC 9(8).
+        05 f-cp-sum-a PIC 9(8)V999.
+        05 f-cp-sum-b PIC 9(8)V999.
+        05 f-cp-sumsq-a PIC 9(10)V999.
+        05 f-cp-sumsq-b PIC 9(10)V999.
+        05 f-cp-count-a PIC 9(8).
+        05 f-cp-count-b PIC 9(8).
+        05 f-cp-sumOfDiffs PIC S9(8)V999.
+        05 f-cp-sumOfSquaredDiffs PIC 9(8)V999.
+
+*> alternate view of the same checkpoint record, used for ANOVA runs
+*> instead of f-cp-record, since ANOVA's running state (a per-group sum/
+*> sum-of-squares/count plus the grand totals) is shaped differently than
+*> the two-sample sums/counts above. shares storage with f-cp-record the
+*> same way any two record descriptions under one FD do
+     01 f-cp-anova-record.
+        05 f-cpa-testType PIC X(20).
+        05 f-cpa-dataFilePath PIC X(256).
+        05 f-cpa-lineNumber PIC 9(8).
+        05 f-cpa-groupCount PIC 99.
+        05 f-cpa-group OCCURS 10 TIMES.
+           10 f-cpa-groupSum PIC 9(7)V999.
+           10 f-cpa-groupSumSq PIC 9(9)V999.
+           10 f-cpa-groupN PIC 9(6).
+        05 f-cpa-grandSum PIC 9(7)V999.
+        05 f-cpa-grandSumSq PIC 9(9)V999.
+        05 f-cpa-grandCount PIC 9(6).
+
+*> one line per run, appended to (never overwritten by) writeAuditLogEntry,
+*> independent of both the console output and the optional report file, so
+*> there is always a record of who ran what test against which data file and
+*> what it found
+  FD f-auditFile.
+     01 f-au-record PIC X(256).
+
 WORKING-STORAGE SECTION.
 *> command line args
-  01 ws-testType PIC X(256).
+  01 ws-testType PIC X(256) VALUE SPACES.
      88 ws-tt-testIsPaired VALUE "paired" "related" "repeated" "repeated-measures".
      88 ws-tt-testIsUnpaired VALUE "unpaired" "unrelated".
-  01 ws-dataFilePath PIC X(256).
+     88 ws-tt-testIsAnova VALUE "anova".
+     88 ws-tt-testIsBatch VALUE "batch".
+  01 ws-dataFilePath PIC X(256) VALUE SPACES.
      88 ws-dfp-empty VALUE SPACES.
 
+*> set once f-dataFile has successfully been OPENed, so that exitProgram and
+*> readBatchControlFile know whether it needs to be CLOSEd
+  01 ws-dataFileOpenState PIC 9 VALUE ZERO.
+     88 ws-dfos-isOpen VALUE 1.
+
+*> in batch mode, ws-dataFilePath named on the command line is the path to a
+*> control file rather than a data file; it is copied here before
+*> ws-dataFilePath is repeatedly overwritten with each entry's own data
+*> file path in turn
+  01 ws-batchControlFilePath PIC X(256) VALUE SPACES.
+
+*> the testType/dataFile pairs read from the batch control file by
+*> readBatchControlFile, and a count of how many were found. extra entries
+*> beyond ws-batchMaxEntries are silently ignored
+  01 ws-batchMaxEntries PIC 99 VALUE 50 USAGE IS COMPUTATIONAL-5.
+  01 ws-batchEntries.
+     05 ws-batchEntry OCCURS 50 TIMES.
+        10 ws-batch-testType PIC X(20) VALUE SPACES.
+        10 ws-batch-dataFile PIC X(256) VALUE SPACES.
+  01 ws-batchEntryCount PIC 99 VALUE ZERO USAGE IS COMPUTATIONAL-5.
+  01 ws-batchIdx PIC 99 VALUE ZERO USAGE IS COMPUTATIONAL-5.
+*> set once by runBatch for the duration of the run, so runSingleTest
+*> can tell it is processing one entry of a batch rather than the
+*> command line's own test/data file - ws-tt-testIsBatch itself is no
+*> longer reliable for this once runBatchEntry overwrites ws-testType
+*> with the current entry's own test type
+  01 ws-batchRunFlag PIC 9 VALUE 0.
+     88 ws-br-inBatch VALUE 1.
+
+*> checkpoint/resume support for pairedTest and unpairedTest, so that an
+*> interrupted run against a large data file can pick up where it left off
+*> instead of reprocessing every row from the start. the checkpoint file
+*> path is derived from the data file's own path, so each data file gets
+*> its own checkpoint
+  01 ws-checkpointFilePath PIC X(266) VALUE SPACES.
+  01 ws-checkpointSavedFilePath PIC X(266) VALUE SPACES.
+  01 ws-checkpointTempFilePath PIC X(270) VALUE SPACES.
+  01 ws-checkpointFileStatus PIC XX VALUE SPACES.
+     88 ws-cfs-isOk VALUE "00".
+  01 ws-checkpointInterval PIC 9(6) VALUE 500 USAGE IS COMPUTATIONAL-5.
+  01 ws-checkpointRowCounter PIC 9(8) VALUE ZERO USAGE IS COMPUTATIONAL-5.
+  01 ws-checkpointLoopIdx PIC 9(8) VALUE ZERO USAGE IS COMPUTATIONAL-5.
+  01 ws-checkpointRenameStatus PIC S9(8) VALUE ZERO USAGE IS COMPUTATIONAL-5.
+  01 ws-checkpointAnovaIdx PIC 99 VALUE ZERO USAGE IS COMPUTATIONAL-5.
+
+*> audit logging: one line is appended to ws-auditFilePath by
+*> writeAuditLogEntry for every test that runs (whether invoked directly or
+*> as one entry of a batch), recording when it ran, the test type and data
+*> file, the headline statistic and the significance verdict, for compliance
+*> purposes, together with who ran it (ws-auditUser). ws-auditStatLabel/
+*> ws-auditStatValue/ws-auditVerdict are filled
+*> in by reportSignificance (for paired/unpaired tests) or by anovaTest
+*> itself (ANOVA has no significance table, only the F ratio) immediately
+*> before writeAuditLogEntry is called
+  01 ws-auditFilePath PIC X(40) VALUE "t-test-audit.log".
+  01 ws-auditFileStatus PIC XX VALUE SPACES.
+     88 ws-afs-isOk VALUE "00".
+  01 ws-auditStatLabel PIC X(1) VALUE SPACES.
+  01 ws-auditStatValue PIC 9(9)V999 VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+  01 ws-auditFormattedValue PIC Z(8)9.999 VALUE ZEROS.
+  01 ws-auditValueText PIC X(12) VALUE SPACES.
+  01 ws-auditVerdict PIC X(48) VALUE SPACES.
+  01 ws-auditCurrentDateTime PIC X(21) VALUE SPACES.
+  01 ws-auditTimestamp PIC X(19) VALUE SPACES.
+  01 ws-auditUser PIC X(32) VALUE SPACES.
+  01 ws-auditLine PIC X(256) VALUE SPACES.
+  01 ws-reportFilePath PIC X(256) VALUE SPACES.
+     88 ws-rfp-empty VALUE SPACES.
+  01 ws-outputFormat PIC X(10) VALUE SPACES.
+     88 ws-of-isCsv VALUE "csv".
+
+*> set once the report file has successfully been OPENed, so that exitProgram
+*> knows whether it needs to be CLOSEd and emitLine knows whether it needs to
+*> WRITE to it
+  01 ws-reportFileState PIC 9 VALUE 0.
+     88 ws-rfs-isOpen VALUE 1.
+
+*> file status for f-reportFile, checked after OPEN OUTPUT the same way
+*> ws-checkpointFileStatus/ws-auditFileStatus are, so an unwritable report
+*> path (bad directory, permissions) is reported instead of silently
+*> proceeding as if the report were open
+  01 ws-reportFileStatus PIC XX VALUE SPACES.
+     88 ws-rpfs-isOk VALUE "00".
+
+*> a line of output, built up by the various paragraphs that produce report
+*> output, then sent to the console and/or the report file by emitLine
+  01 ws-outputLine PIC X(256) VALUE SPACES.
+
+*> scratch storage used by emitLabelledPair to lay out a "label   valueA
+*> valueB" summary line without repeating the same MOVE/DISPLAY sequence in
+*> every paragraph that needs one
+  01 ws-pairLabel PIC X(6) VALUE SPACES.
+  01 ws-pairValueA PIC 9(6)V999 VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+  01 ws-pairValueB PIC 9(6)V999 VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+
+*> scratch storage used by emitLabelledValue to lay out a "label       =
+*> value" summary line
+  01 ws-singleLabel PIC X(12) VALUE SPACES.
+  01 ws-singleValue PIC 9(6)V999 VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+
 *> the state of the data file while reading items from it. 0 means OK, 1 means
 *> EOF
   01 ws-dataFileState PIC 9 VALUE 0 USAGE IS COMPUTATIONAL-5.
@@ -120,8 +281,11 @@ WORKING-STORAGE SECTION.
      05 ws-mean-b PIC 9(6)V999 VALUE ZEROS USAGE IS COMPUTATIONAL-5.
 
 *> the sum of the differences between pairs of items in conditions A and B, used
-*> during the calculation of a paired t and output with the results
-  01 ws-sumOfDiffs PIC 9(6)V999 VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+*> during the calculation of a paired t and output with the results. signed,
+*> since a pair where B is consistently larger than A accumulates a negative
+*> sum - an unsigned field here would silently discard that sign on every
+*> running total update, not just the final one
+  01 ws-sumOfDiffs PIC S9(6)V999 VALUE ZEROS USAGE IS COMPUTATIONAL-5.
 
 *> the sum of the squared differences between pairs of items in conditions A and
 *> B, used during the calculation of a paired t and output with the results
@@ -133,48 +297,322 @@ WORKING-STORAGE SECTION.
   01 ws-dataTableLineNumber PIC 9999 VALUE 1.
      88 ws-dtln-firstLine VALUE 1.
 
+*> tracks whether the column-heading row has already been displayed for
+*> the run, independently of ws-dataTableLineNumber - resumeFromCheckpoint
+*> moves the line number off 1 for a resumed run, but the heading row
+*> still needs to be shown exactly once, before the first row displayed
+  01 ws-dataTableHeaderShown PIC 9 VALUE 0.
+     88 ws-dth-shown VALUE 1.
+
 *> a general-purpose looping value, used with PERFORM for iteration. no
 *> assumptions may be made about its content before using it. always initialize
 *> it
   01 ws-loop1 PIC 9999 VALUE ZEROS USAGE IS COMPUTATIONAL-5.
 
+*> STRING pointer used by displayDataCsv to build up a CSV row one cell at a
+*> time
+  01 ws-csvPointer PIC 9999 VALUE 1 USAGE IS COMPUTATIONAL-5.
+
 *> data items are MOVEd to this variable in order to be output nicely
   01 ws-formattedDataItem PIC Z(6).999 VALUE ZEROS.
 
 *> row numbers in the output data table are MOVEd to this variable in order to
 *> be output nicely
   01 ws-formattedIndex PIC ZZZ9 VALUE ZERO.
-  
 
-PROCEDURE DIVISION CHAINING ws-testType ws-dataFilePath.
+*> degrees of freedom for the test just run (n-1 for paired, n1+n2-2 for
+*> unpaired), and the two-tailed critical values of t at the .05 and .01
+*> levels for that many degrees of freedom, used to print a significance
+*> verdict alongside the raw t statistic
+  01 ws-df PIC 9(6) VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+  01 ws-critT05 PIC 9V999 VALUE ZEROS.
+  01 ws-critT01 PIC 9V999 VALUE ZEROS.
+  01 ws-absT PIC 9(6)V999 VALUE ZEROS.
+
+*> effect size (Cohen's d) and 95% confidence interval around the mean
+*> difference, computed by calculatePairedEffectSize/calculateUnpairedEffectSize
+*> and displayed by displayEffectSizeAndCI once the test's summary has been
+*> printed. ws-pooledVariance is wider than the other COMPUTATIONAL-5 items
+*> here as it holds an unrounded sum-of-squares-scale intermediate value
+  01 ws-meanDiff PIC S9(6)V999 VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+  01 ws-sdDiff PIC 9(6)V999 VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+  01 ws-seDiff PIC 9(6)V999 VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+  01 ws-pooledVariance PIC 9(9)V999 VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+  01 ws-pooledSD PIC 9(6)V999 VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+  01 ws-cohensD PIC S9(6)V999 VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+
+*> set by calculatePairedEffectSize/calculateUnpairedEffectSize when the
+*> standard deviation/pooled SD they divide by is zero - that is a
+*> degenerate, undefined effect size (not the same thing as a genuine
+*> null result), so displayEffectSizeAndCI reports it distinctly rather
+*> than printing the same .000 used for an actual zero effect
+  01 ws-cohensDUndefinedFlag PIC 9 VALUE 0.
+     88 ws-cd-isUndefined VALUE 1.
+
+  01 ws-ciMargin PIC 9(6)V999 VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+  01 ws-ciLower PIC S9(6)V999 VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+  01 ws-ciUpper PIC S9(6)V999 VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+  01 ws-formattedSignedValue PIC -(6)9.999 VALUE ZEROS.
+  01 ws-ciLowerText PIC X(12) VALUE SPACES.
+  01 ws-ciUpperText PIC X(12) VALUE SPACES.
+  01 ws-cohensDText PIC X(12) VALUE SPACES.
+
+*> the line number currently being examined during the up-front validation
+*> pass, and a count of how many bad rows were found by it
+  01 ws-validationLineNumber PIC 9(6) VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+  01 ws-validationErrorCount PIC 9(6) VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+
+*> storage for a row of items read out of the data file for a one-way ANOVA,
+*> where a row can carry more than the two conditions the paired/unpaired
+*> tests work with. each column holds one condition's value for the row
+*> currently being read
+  01 ws-anovaMaxColumns PIC 99 VALUE 10 USAGE IS COMPUTATIONAL-5.
+  01 ws-anovaColumns.
+     05 ws-anova-col OCCURS 10 TIMES.
+        10 ws-anova-val PIC X(10) VALUE SPACES.
+        10 ws-anova-isValid PIC 9 VALUE ZERO.
+        10 ws-anova-isEmpty PIC 9 VALUE ZERO.
+        10 ws-anova-numeric PIC 9(6)V999 VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+  01 ws-anovaColumnCount PIC 99 VALUE ZERO USAGE IS COMPUTATIONAL-5.
+
+*> the most columns seen on any single row across the whole file, captured
+*> by validateDataFile's up-front pass - used to size the displayed table/
+*> CSV header so a ragged file (a later row wider than the first) still
+*> gets a label over every column, not just the first row's worth
+  01 ws-anovaMaxColumnCountSeen PIC 99 VALUE ZERO USAGE IS COMPUTATIONAL-5.
+  01 ws-anovaPointer PIC 9999 VALUE 1 USAGE IS COMPUTATIONAL-5.
+  01 ws-anovaIdx PIC 99 VALUE ZERO USAGE IS COMPUTATIONAL-5.
+
+*> the number of conditions (groups) seen across the whole ANOVA data file,
+*> and the running sum, sum of squares, count and mean of each one
+  01 ws-anovaGroupCount PIC 99 VALUE ZERO USAGE IS COMPUTATIONAL-5.
+
+*> the number of groups in ws-anovaGroupCount that actually received at
+*> least one valid value, i.e. excluding any column that is present but
+*> legitimately empty on every row - this, not ws-anovaGroupCount itself,
+*> is the true group count for the degrees-of-freedom/SS-between formulas
+  01 ws-anovaRealGroupCount PIC 99 VALUE ZERO USAGE IS COMPUTATIONAL-5.
+  01 ws-anovaGroups.
+     05 ws-anovaGroup OCCURS 10 TIMES.
+        10 ws-anovaGroupSum PIC 9(6)V999 VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+        10 ws-anovaGroupSumSq PIC 9(8)V999 VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+        10 ws-anovaGroupN PIC 9(6) VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+        10 ws-anovaGroupMean PIC 9(6)V999 VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+
+*> grand (whole-sample) sum, sum of squares and count, and the sums of
+*> squares, degrees of freedom, mean squares and F ratio derived from them
+  01 ws-anovaGrandSum PIC 9(7)V999 VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+  01 ws-anovaGrandSumSq PIC 9(9)V999 VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+  01 ws-anovaGrandCount PIC 9(6) VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+  01 ws-anovaSSBetween PIC 9(9)V999 VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+  01 ws-anovaSSWithin PIC 9(9)V999 VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+  01 ws-anovaSSTotal PIC 9(9)V999 VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+  01 ws-anovaDfBetween PIC 9(6) VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+  01 ws-anovaDfWithin PIC 9(6) VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+  01 ws-anovaMSBetween PIC 9(9)V999 VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+  01 ws-anovaMSWithin PIC 9(9)V999 VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+  01 ws-anovaF PIC 9(6)V999 VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+
+*> a table column position, computed to lay out one of several ANOVA group
+*> columns in the raw data table at a fixed width
+  01 ws-tablePos PIC 9999 VALUE ZERO USAGE IS COMPUTATIONAL-5.
+
+*> a short column heading (e.g. "C1", "C2", ..., or the condition name from
+*> a header row) built up before being MOVEd into the raw data table header
+*> at ws-tablePos
+  01 ws-headerCell PIC X(10) VALUE SPACES.
+
+*> label and value used to emit one line of the wider ANOVA summary output
+*> (the labels here - e.g. "MS Between  =" - are wider than the labels used
+*> by emitLabelledValue)
+  01 ws-anovaLabel PIC X(14) VALUE SPACES.
+  01 ws-anovaValue PIC 9(9)V999 VALUE ZEROS USAGE IS COMPUTATIONAL-5.
+  01 ws-formattedAnovaValue PIC Z(10).999 VALUE ZEROS.
+
+*> set by checkAnovaRowValidity when any column in the row currently held in
+*> ws-anovaColumns is neither a valid number nor legitimately empty
+  01 ws-anovaRowState PIC 9 VALUE ZERO.
+     88 ws-anovaRowIsBad VALUE 1.
+
+*> set by detectHeader when the first line of the data file is a header
+*> naming the conditions rather than a row of data, and the names it found.
+*> every paragraph that reads the file from the start (validateDataFile,
+*> pairedTest, unpairedTest, anovaTest) consults this flag via skipHeaderRow
+*> to discard the header line before it starts counting/accumulating data
+  01 ws-hasHeaderRow PIC 9 VALUE ZERO USAGE IS COMPUTATIONAL-5.
+     88 ws-hhr-isPresent VALUE 1.
+  01 ws-conditionNames.
+     05 ws-conditionName OCCURS 10 TIMES PIC X(10) VALUE SPACES.
+  01 ws-conditionNameCount PIC 99 VALUE ZERO USAGE IS COMPUTATIONAL-5.
+
+
+PROCEDURE DIVISION CHAINING ws-testType ws-dataFilePath ws-reportFilePath ws-outputFormat.
   IF ws-dfp-empty of ws-dataFilePath
     DISPLAY "No data file specified."
     PERFORM showUsage
     STOP RUN
   END-IF.
 
-  OPEN INPUT f-dataFile.
+  IF NOT ws-rfp-empty
+    OPEN OUTPUT f-reportFile
+    IF ws-rpfs-isOk
+      MOVE 1 TO ws-reportFileState
+    ELSE
+      MOVE SPACES TO ws-outputLine
+      STRING "Warning: could not open report file, status "
+          ws-reportFileStatus DELIMITED BY SIZE INTO ws-outputLine
+      PERFORM emitLine
+    END-IF
+  END-IF.
 
-  IF ws-tt-testIsPaired
-    PERFORM pairedTest
-  ELSE IF ws-tt-testIsUnpaired
-    PERFORM unpairedTest
+  IF ws-tt-testIsBatch
+    PERFORM runBatch
   ELSE
-    DISPLAY "Unrecognised test type '" FUNCTION trim(ws-testType) "'"
+    PERFORM runSingleTest
   END-IF.
 
   exitProgram.
-    CLOSE f-dataFile.
+    IF ws-dfos-isOpen
+      CLOSE f-dataFile
+      MOVE 0 TO ws-dataFileOpenState
+    END-IF.
+    IF ws-rfs-isOpen
+      CLOSE f-reportFile
+    END-IF.
     STOP RUN.
 
+*> validates and runs the test type/data file currently held in ws-testType
+*> and ws-dataFilePath, i.e. those named on the command line for a normal
+*> run, or the current entry's pair when called by runBatchEntry during a
+*> batch run
+  runSingleTest.
+    OPEN INPUT f-dataFile.
+    MOVE 1 TO ws-dataFileOpenState.
+    MOVE 0 TO ws-dataFileState.
+
+    PERFORM detectHeader.
+    PERFORM validateDataFile.
+
+    IF ws-validationErrorCount NOT = 0 AND NOT ws-br-inBatch
+      DISPLAY "Aborting: invalid data found in data file - fix the lines listed above and re-run."
+      PERFORM exitProgram
+    END-IF.
+
+    IF ws-validationErrorCount NOT = 0
+      MOVE "Skipping entry: invalid data found in data file - see lines listed above." TO ws-outputLine
+      PERFORM emitLine
+    ELSE
+      IF ws-tt-testIsPaired
+        PERFORM pairedTest
+      ELSE IF ws-tt-testIsUnpaired
+        PERFORM unpairedTest
+      ELSE IF ws-tt-testIsAnova
+        PERFORM anovaTest
+      ELSE
+        DISPLAY "Unrecognised test type '" FUNCTION trim(ws-testType) "'"
+      END-IF
+    END-IF.
+
+    CLOSE f-dataFile.
+    MOVE 0 TO ws-dataFileOpenState.
+
+*> runs every testType/dataFile pair listed in the batch control file named
+*> on the command line (in place of a single data file), producing one
+*> combined report instead of a separate run per pair
+  runBatch.
+    MOVE 1 TO ws-batchRunFlag.
+    MOVE ws-dataFilePath TO ws-batchControlFilePath.
+    PERFORM readBatchControlFile.
+
+    IF 0 = ws-batchEntryCount
+      DISPLAY "No test entries found in batch control file '" FUNCTION trim(ws-batchControlFilePath) "'"
+      PERFORM exitProgram
+    END-IF.
+
+    PERFORM runBatchEntry
+      VARYING ws-batchIdx FROM 1 BY 1 UNTIL ws-batchIdx > ws-batchEntryCount.
+
+*> reads the batch control file, one "testType,dataFile" pair per
+*> non-empty line, into ws-batchEntries
+  readBatchControlFile.
+    MOVE ws-batchControlFilePath TO ws-dataFilePath.
+    OPEN INPUT f-dataFile.
+    MOVE 1 TO ws-dataFileOpenState.
+    MOVE 0 TO ws-dataFileState.
+    MOVE 0 TO ws-batchEntryCount.
+
+    PERFORM WITH TEST AFTER UNTIL ws-dfs-isEof
+      PERFORM readRawLine
+
+      IF ws-rb-length > 1 AND ws-batchEntryCount < ws-batchMaxEntries
+        ADD 1 TO ws-batchEntryCount
+        UNSTRING ws-rb-buffer(1:ws-rb-length - 1) DELIMITED BY ','
+          INTO ws-batch-testType(ws-batchEntryCount), ws-batch-dataFile(ws-batchEntryCount)
+      END-IF
+    END-PERFORM.
+
+    CLOSE f-dataFile.
+    MOVE 0 TO ws-dataFileOpenState.
+    MOVE 0 TO ws-dataFileState.
+
+*> runs one entry of the batch, emitting a heading to identify it in the
+*> combined report before handing off to runSingleTest exactly as a normal,
+*> single-file run would
+  runBatchEntry.
+    MOVE ws-batch-testType(ws-batchIdx) TO ws-testType.
+    MOVE ws-batch-dataFile(ws-batchIdx) TO ws-dataFilePath.
+
+    MOVE SPACES TO ws-outputLine.
+    PERFORM emitLine.
+    MOVE ws-batchIdx TO ws-formattedIndex.
+    STRING "=== Batch entry " FUNCTION trim(ws-formattedIndex) ": "
+        FUNCTION trim(ws-testType) " / " FUNCTION trim(ws-dataFilePath) " ==="
+      DELIMITED BY SIZE INTO ws-outputLine.
+    PERFORM emitLine.
+
+    PERFORM runSingleTest.
+
+*> sends the current content of ws-outputLine to the console and, when a
+*> report file was named on the command line, appends it to the report file
+*> too
+  emitLine.
+    DISPLAY FUNCTION trim(ws-outputLine TRAILING).
+
+    IF ws-rfs-isOpen
+      MOVE ws-outputLine TO f-rf-record
+      WRITE f-rf-record
+    END-IF.
+
+*> lays out and emits a "label   valueA   valueB" summary line from
+*> ws-pairLabel, ws-pairValueA and ws-pairValueB
+  emitLabelledPair.
+    MOVE SPACES TO ws-outputLine.
+    MOVE ws-pairLabel TO ws-outputLine(1:6).
+    MOVE ws-pairValueA TO ws-formattedDataItem.
+    MOVE ws-formattedDataItem TO ws-outputLine(7:10).
+    MOVE ws-pairValueB TO ws-formattedDataItem.
+    MOVE ws-formattedDataItem TO ws-outputLine(19:10).
+    PERFORM emitLine.
+
+*> lays out and emits a "label       = value" summary line from
+*> ws-singleLabel and ws-singleValue
+  emitLabelledValue.
+    MOVE SPACES TO ws-outputLine.
+    MOVE ws-singleLabel TO ws-outputLine(1:12).
+    MOVE ws-singleValue TO ws-formattedDataItem.
+    MOVE ws-formattedDataItem TO ws-outputLine(13:10).
+    PERFORM emitLine.
+
   showUsage.
-    DISPLAY "t-test <type> <data-file>".
+    DISPLAY "t-test <type> <data-file> [<report-file>] [<format>]".
     DISPLAY " ".
     DISPLAY '  <type>       The test type. This can be "paired", "related", "repeated", or'.
-    DISPLAY '               "repeated-measures" for a paired t-test, or it can be "unpaired"'.
-    DISPLAY '               or "unrelated" for an unpaired t-test. Anything else is'.
-    DISPLAY '               considered an error. There is no default, this option must be'.
-    DISPLAY '               present on the command line.'.
+    DISPLAY '               "repeated-measures" for a paired t-test, "unpaired" or'.
+    DISPLAY '               "unrelated" for an unpaired t-test, "anova" for a one-way'.
+    DISPLAY '               ANOVA over three or more conditions, or "batch" to run a list of'.
+    DISPLAY '               test type/data file pairs read from <data-file> (see below).'.
+    DISPLAY '               Anything else is considered an error. There is no default, this'.
+    DISPLAY '               option must be present on the command line.'.
     DISPLAY "  <data-file>  The path to the file containing the data to be analysed. The".
     DISPLAY "               file must contain CSV data, with completely numeric content".
     DISPLAY "               using either the comma ',' or space ' ' as the item delimiter.".
@@ -189,6 +627,24 @@ PROCEDURE DIVISION CHAINING ws-testType ws-dataFilePath.
     DISPLAY "               row of values. There must be no whitespace around values (except".
     DISPLAY "               a single whitespace between values if that is the delimiter) and".
     DISPLAY "               there must be only one instance of the delimiter per row.".
+    DISPLAY "               The data file may optionally start with a header line naming each".
+    DISPLAY "               condition (e.g. Pre,Post) instead of a row of data; this is".
+    DISPLAY "               detected automatically and used in the table headings and summary".
+    DISPLAY "               in place of the default A/B/C1/C2/... labels.".
+    DISPLAY "               When <type> is 'batch', <data-file> is instead a control file".
+    DISPLAY "               listing one test to run per line, as 'testType,dataFile' pairs,".
+    DISPLAY "               e.g.:".
+    DISPLAY "                 paired,pre-post.csv".
+    DISPLAY "                 unpaired,control-vs-treatment.csv".
+    DISPLAY "               Each pair is run in turn exactly as if it had been passed on the".
+    DISPLAY "               command line on its own, with all the results combined into a".
+    DISPLAY "               single report.".
+    DISPLAY "  <report-file>  Optional. A path to which the data table and results summary".
+    DISPLAY "               are also written, in addition to being displayed on the console.".
+    DISPLAY "               If omitted, output goes to the console only.".
+    DISPLAY "  <format>     Optional. Controls how the raw data table is rendered. The".
+    DISPLAY '               default is a fixed-width table for reading on a console; "csv"'.
+    DISPLAY "               renders the same rows as comma-separated values instead.".
 
   readChar.
       READ f-dataFile INTO ws-rb-char AT END MOVE 1 TO ws-dataFileState.
@@ -198,13 +654,19 @@ PROCEDURE DIVISION CHAINING ws-testType ws-dataFilePath.
         ADD 1 TO ws-rb-length
       END-IF.
 
-  readData.
-    INITIALIZE ws-dataItems.
+*> reads one line of the data file, one character at a time, into
+*> ws-rb-buffer. shared by readData and readAnovaData, which then go on to
+*> split the line into two or N items respectively
+  readRawLine.
     INITIALIZE ws-readBuffer.
     MOVE 1 TO ws-rb-length.
 
     PERFORM readChar WITH TEST AFTER UNTIL ws-rb-length > LENGTH OF ws-rb-buffer OR ws-rb-isEol OR ws-dfs-isEof.
-    
+
+  readData.
+    INITIALIZE ws-dataItems.
+    PERFORM readRawLine.
+
     UNSTRING ws-rb-buffer DELIMITED BY ',' OR ' ' INTO ws-rb-a-val, ws-rb-b-val.
 *>       ON OVERFLOW DISPLAY "invalid content in data file: '" FUNCTION trim(buf) "'"
 *>       PERFORM exitProgram.
@@ -235,57 +697,647 @@ PROCEDURE DIVISION CHAINING ws-testType ws-dataFilePath.
       MOVE ws-rb-b-val TO ws-di-b-val
     END-IF.
 
-  displayData.
-    IF ws-dtln-firstLine
-      MOVE LENGTH OF ws-dataTableLineNumber TO ws-loop1
+*> reads one line of the data file and splits it into as many condition
+*> values as are present (up to ws-anovaMaxColumns), for the ANOVA test.
+*> unlike readData's fixed two-item split, the number of items found varies
+*> from row to row
+  readAnovaData.
+    INITIALIZE ws-anovaColumns.
+    MOVE 0 TO ws-anovaColumnCount.
+    PERFORM readRawLine.
+
+    IF ws-rb-length > 1
+      MOVE 1 TO ws-anovaPointer
+      PERFORM parseAnovaColumn WITH TEST AFTER
+        UNTIL ws-anovaPointer > ws-rb-length - 1 OR ws-anovaColumnCount = ws-anovaMaxColumns
+    END-IF.
 
-      PERFORM ws-loop1 TIMES
-        DISPLAY ' ' WITH NO ADVANCING
-      END-PERFORM
+*> splits off and validates the next condition value from ws-rb-buffer,
+*> advancing ws-anovaPointer past it. only examines the part of the buffer
+*> that was actually read for this line (position 1 through ws-rb-length - 1)
+  parseAnovaColumn.
+    ADD 1 TO ws-anovaColumnCount.
+
+    UNSTRING ws-rb-buffer(1:ws-rb-length - 1) DELIMITED BY ',' OR ' '
+      INTO ws-anova-val(ws-anovaColumnCount)
+      WITH POINTER ws-anovaPointer.
+
+    IF ws-anova-val(ws-anovaColumnCount) = SPACES
+      MOVE 0 TO ws-anova-isValid(ws-anovaColumnCount)
+      MOVE 1 TO ws-anova-isEmpty(ws-anovaColumnCount)
+    ELSE IF FUNCTION trim(ws-anova-val(ws-anovaColumnCount)) IS NOT NUMERIC
+      MOVE 0 TO ws-anova-isValid(ws-anovaColumnCount)
+      MOVE 0 TO ws-anova-isEmpty(ws-anovaColumnCount)
+    ELSE
+      MOVE 1 TO ws-anova-isValid(ws-anovaColumnCount)
+      MOVE 0 TO ws-anova-isEmpty(ws-anovaColumnCount)
+      MOVE ws-anova-val(ws-anovaColumnCount) TO ws-anova-numeric(ws-anovaColumnCount)
+    END-IF.
 
-      DISPLAY " " WITH NO ADVANCING
+*> peeks at the first line of the data file to see whether it is a header
+*> naming the conditions (e.g. "Pre,Post") rather than a row of data. a line
+*> is taken to be a header if its first item is present but not numeric.
+*> when a header is found, its items are captured into ws-conditionNames for
+*> use in the table headings and summary output. either way the data file is
+*> then rewound (closed and re-opened) ready for the up-front validation pass
+  detectHeader.
+    MOVE 0 TO ws-hasHeaderRow.
+    MOVE 0 TO ws-conditionNameCount.
+    PERFORM readRawLine.
+
+    IF ws-rb-length > 1
+      UNSTRING ws-rb-buffer DELIMITED BY ',' OR ' ' INTO ws-rb-a-val, ws-rb-b-val
+
+      IF NOT ws-rb-a-isEmpty AND FUNCTION trim(ws-rb-a-val) IS NOT NUMERIC
+        MOVE 1 TO ws-hasHeaderRow
+        PERFORM parseHeaderNames
+      END-IF
+    END-IF.
 
-      MOVE LENGTH OF ws-formattedDataItem TO ws-loop1
+    CLOSE f-dataFile.
+    OPEN INPUT f-dataFile.
+    MOVE 0 TO ws-dataFileState.
+
+*> splits the header line currently held in ws-rb-buffer into condition
+*> names, reusing ws-anovaPointer as scratch in the same way
+*> parseAnovaColumn does
+  parseHeaderNames.
+    MOVE 1 TO ws-anovaPointer.
+    PERFORM splitHeaderName WITH TEST AFTER
+      UNTIL ws-anovaPointer > ws-rb-length - 1 OR ws-conditionNameCount = ws-anovaMaxColumns.
+
+  splitHeaderName.
+    ADD 1 TO ws-conditionNameCount.
+    UNSTRING ws-rb-buffer(1:ws-rb-length - 1) DELIMITED BY ',' OR ' '
+      INTO ws-conditionName(ws-conditionNameCount)
+      WITH POINTER ws-anovaPointer.
+
+*> discards the header line from the data file, for paragraphs that read the
+*> file from the start after it has already been rewound past a detected
+*> header by detectHeader
+  skipHeaderRow.
+    IF ws-hhr-isPresent
+      IF ws-tt-testIsAnova
+        PERFORM readAnovaData
+      ELSE
+        PERFORM readData
+      END-IF
+    END-IF.
 
-      PERFORM ws-loop1 TIMES
-        DISPLAY ' ' WITH NO ADVANCING
-      END-PERFORM
+*> builds the checkpoint file path for the data file currently named in
+*> ws-dataFilePath, by appending ".ckpt" to it
+  buildCheckpointFilePath.
+    MOVE SPACES TO ws-checkpointFilePath.
+    STRING FUNCTION trim(ws-dataFilePath) ".ckpt" DELIMITED BY SIZE
+      INTO ws-checkpointFilePath.
+
+*> looks for a checkpoint left by a previous, interrupted run against the
+*> same test type and data file and, if one is found, restores the running
+*> sums/counts it holds (the per-group/grand totals for ANOVA, the
+*> two-sample sums/counts for paired/unpaired) and fast-forwards the data
+*> file past the rows it already accounted for. does nothing (and leaves
+*> the caller's sums/counts at their initial zero state) when no matching
+*> checkpoint exists
+  resumeFromCheckpoint.
+    PERFORM buildCheckpointFilePath.
+    MOVE 0 TO ws-checkpointRowCounter.
+
+    OPEN INPUT f-checkpointFile.
+
+    IF ws-cfs-isOk
+      READ f-checkpointFile
+
+      IF ws-tt-testIsAnova
+        IF ws-cfs-isOk
+            AND FUNCTION trim(f-cpa-testType) = FUNCTION trim(ws-testType)
+            AND FUNCTION trim(f-cpa-dataFilePath) = FUNCTION trim(ws-dataFilePath)
+            AND f-cpa-lineNumber > 0
+          MOVE f-cpa-groupCount TO ws-anovaGroupCount
+          PERFORM copyCheckpointToAnovaGroups
+          MOVE f-cpa-grandSum TO ws-anovaGrandSum
+          MOVE f-cpa-grandSumSq TO ws-anovaGrandSumSq
+          MOVE f-cpa-grandCount TO ws-anovaGrandCount
+          MOVE f-cpa-lineNumber TO ws-checkpointRowCounter
+          COMPUTE ws-dataTableLineNumber = ws-checkpointRowCounter + 1
+
+          MOVE SPACES TO ws-outputLine
+          MOVE ws-checkpointRowCounter TO ws-formattedIndex
+          STRING "Resuming from checkpoint after row "
+              FUNCTION trim(ws-formattedIndex) DELIMITED BY SIZE
+            INTO ws-outputLine
+          PERFORM emitLine
+
+          PERFORM discardCheckpointRow
+            VARYING ws-checkpointLoopIdx FROM 1 BY 1
+            UNTIL ws-checkpointLoopIdx > ws-checkpointRowCounter
+        END-IF
+      ELSE
+        IF ws-cfs-isOk
+            AND FUNCTION trim(f-cp-testType) = FUNCTION trim(ws-testType)
+            AND FUNCTION trim(f-cp-dataFilePath) = FUNCTION trim(ws-dataFilePath)
+            AND f-cp-lineNumber > 0
+          MOVE f-cp-sum-a TO ws-sum-a
+          MOVE f-cp-sum-b TO ws-sum-b
+          MOVE f-cp-sumsq-a TO ws-sumsq-a
+          MOVE f-cp-sumsq-b TO ws-sumsq-b
+          MOVE f-cp-count-a TO ws-count-a
+          MOVE f-cp-count-b TO ws-count-b
+          MOVE f-cp-sumOfDiffs TO ws-sumOfDiffs
+          MOVE f-cp-sumOfSquaredDiffs TO ws-sumOfSquaredDiffs
+          MOVE f-cp-lineNumber TO ws-checkpointRowCounter
+          COMPUTE ws-dataTableLineNumber = ws-checkpointRowCounter + 1
+
+          MOVE SPACES TO ws-outputLine
+          MOVE ws-checkpointRowCounter TO ws-formattedIndex
+          STRING "Resuming from checkpoint after row "
+              FUNCTION trim(ws-formattedIndex) DELIMITED BY SIZE
+            INTO ws-outputLine
+          PERFORM emitLine
+
+          PERFORM discardCheckpointRow
+            VARYING ws-checkpointLoopIdx FROM 1 BY 1
+            UNTIL ws-checkpointLoopIdx > ws-checkpointRowCounter
+        END-IF
+      END-IF
+    END-IF.
+
+    CLOSE f-checkpointFile.
+
+*> copies the per-group running sums/sums-of-squares/counts between
+*> ws-anovaGroups and the checkpoint record's f-cpa-group table, one group
+*> at a time, for writeCheckpoint and resumeFromCheckpoint respectively
+  copyAnovaGroupsToCheckpoint.
+    PERFORM copyAnovaGroupToCheckpoint
+      VARYING ws-checkpointAnovaIdx FROM 1 BY 1
+      UNTIL ws-checkpointAnovaIdx > ws-anovaMaxColumns.
+
+  copyAnovaGroupToCheckpoint.
+    MOVE ws-anovaGroupSum(ws-checkpointAnovaIdx)
+      TO f-cpa-groupSum(ws-checkpointAnovaIdx).
+    MOVE ws-anovaGroupSumSq(ws-checkpointAnovaIdx)
+      TO f-cpa-groupSumSq(ws-checkpointAnovaIdx).
+    MOVE ws-anovaGroupN(ws-checkpointAnovaIdx)
+      TO f-cpa-groupN(ws-checkpointAnovaIdx).
+
+  copyCheckpointToAnovaGroups.
+    PERFORM copyCheckpointToAnovaGroup
+      VARYING ws-checkpointAnovaIdx FROM 1 BY 1
+      UNTIL ws-checkpointAnovaIdx > ws-anovaMaxColumns.
+
+  copyCheckpointToAnovaGroup.
+    MOVE f-cpa-groupSum(ws-checkpointAnovaIdx)
+      TO ws-anovaGroupSum(ws-checkpointAnovaIdx).
+    MOVE f-cpa-groupSumSq(ws-checkpointAnovaIdx)
+      TO ws-anovaGroupSumSq(ws-checkpointAnovaIdx).
+    MOVE f-cpa-groupN(ws-checkpointAnovaIdx)
+      TO ws-anovaGroupN(ws-checkpointAnovaIdx).
+
+*> discards one row of the data file, advancing past it exactly as the real
+*> accumulation loop would, without touching any of its running sums. used
+*> by resumeFromCheckpoint to fast-forward past rows a previous run already
+*> accounted for
+  discardCheckpointRow.
+    IF ws-tt-testIsAnova
+      PERFORM readAnovaData
+    ELSE
+      PERFORM readData
+    END-IF.
+
+*> writes the running sums/counts currently held in ws-sums/ws-sumSquares/
+*> ws-counts/ws-sumOfDiffs/ws-sumOfSquaredDiffs (or, for ANOVA, the per-
+*> group and grand totals in ws-anovaGroups/ws-anovaGrandSum*), and the row
+*> number they cover, out to the checkpoint file for this data file. called
+*> periodically
+*> (every ws-checkpointInterval rows) while a large file is being processed,
+*> and with a zero row number by clearCheckpoint once a test completes
+*> normally, so a later run does not try to resume from a finished one.
+*> the new checkpoint is written to a sibling ".tmp" file and then renamed
+*> over the real checkpoint path, rather than opened and written in place,
+*> so a run killed mid-write can never leave a truncated or empty checkpoint
+*> behind - resumeFromCheckpoint will only ever see the old, complete
+*> checkpoint or the new, complete one, never something in between
+  writeCheckpoint.
+    IF ws-tt-testIsAnova
+      MOVE ws-testType TO f-cpa-testType
+      MOVE ws-dataFilePath TO f-cpa-dataFilePath
+      MOVE ws-checkpointRowCounter TO f-cpa-lineNumber
+      MOVE ws-anovaGroupCount TO f-cpa-groupCount
+      PERFORM copyAnovaGroupsToCheckpoint
+      MOVE ws-anovaGrandSum TO f-cpa-grandSum
+      MOVE ws-anovaGrandSumSq TO f-cpa-grandSumSq
+      MOVE ws-anovaGrandCount TO f-cpa-grandCount
+    ELSE
+      MOVE ws-testType TO f-cp-testType
+      MOVE ws-dataFilePath TO f-cp-dataFilePath
+      MOVE ws-checkpointRowCounter TO f-cp-lineNumber
+      MOVE ws-sum-a TO f-cp-sum-a
+      MOVE ws-sum-b TO f-cp-sum-b
+      MOVE ws-sumsq-a TO f-cp-sumsq-a
+      MOVE ws-sumsq-b TO f-cp-sumsq-b
+      MOVE ws-count-a TO f-cp-count-a
+      MOVE ws-count-b TO f-cp-count-b
+      MOVE ws-sumOfDiffs TO f-cp-sumOfDiffs
+      MOVE ws-sumOfSquaredDiffs TO f-cp-sumOfSquaredDiffs
+    END-IF.
+
+    MOVE SPACES TO ws-checkpointTempFilePath.
+    STRING FUNCTION trim(ws-checkpointFilePath) ".tmp" DELIMITED BY SIZE
+      INTO ws-checkpointTempFilePath.
+
+    MOVE ws-checkpointFilePath TO ws-checkpointSavedFilePath.
+    MOVE ws-checkpointTempFilePath TO ws-checkpointFilePath.
+
+    OPEN OUTPUT f-checkpointFile.
+    IF ws-cfs-isOk
+      IF ws-tt-testIsAnova
+        WRITE f-cp-anova-record
+      ELSE
+        WRITE f-cp-record
+      END-IF
+      IF NOT ws-cfs-isOk
+        MOVE SPACES TO ws-outputLine
+        STRING "Warning: could not write checkpoint, status "
+            ws-checkpointFileStatus DELIMITED BY SIZE INTO ws-outputLine
+        PERFORM emitLine
+      END-IF
+      CLOSE f-checkpointFile
+    ELSE
+      MOVE SPACES TO ws-outputLine
+      STRING "Warning: could not open checkpoint for writing, status "
+          ws-checkpointFileStatus DELIMITED BY SIZE INTO ws-outputLine
+      PERFORM emitLine
+    END-IF.
+
+    MOVE ws-checkpointSavedFilePath TO ws-checkpointFilePath.
+
+    IF ws-cfs-isOk
+      CALL "CBL_RENAME_FILE" USING ws-checkpointTempFilePath
+          ws-checkpointFilePath RETURNING ws-checkpointRenameStatus
+      IF ws-checkpointRenameStatus NOT = 0
+        MOVE SPACES TO ws-outputLine
+        STRING "Warning: could not replace checkpoint file"
+          DELIMITED BY SIZE INTO ws-outputLine
+        PERFORM emitLine
+      END-IF
+    END-IF.
+
+*> marks the checkpoint for this data file as no longer needed, once a test
+*> has run to completion
+  clearCheckpoint.
+    MOVE 0 TO ws-checkpointRowCounter.
+    PERFORM writeCheckpoint.
+
+*> appends one line to the audit log recording this run: when it happened,
+*> who ran it (ws-auditUser, read from the USER environment variable, or
+*> LOGNAME if USER is not set), the test type and data file, the headline
+*> statistic (t or F, set by the caller in ws-auditStatLabel/ws-auditStatValue)
+*> and the significance verdict (ws-auditVerdict). the log is never truncated
+*> or overwritten - each run's entry is appended after whatever is already
+*> there, creating the file on the first run and extending it on every run
+*> after that
+  writeAuditLogEntry.
+    MOVE FUNCTION CURRENT-DATE TO ws-auditCurrentDateTime.
+    MOVE SPACES TO ws-auditTimestamp.
+    STRING ws-auditCurrentDateTime(1:4) "-" ws-auditCurrentDateTime(5:2) "-"
+        ws-auditCurrentDateTime(7:2) " " ws-auditCurrentDateTime(9:2) ":"
+        ws-auditCurrentDateTime(11:2) ":" ws-auditCurrentDateTime(13:2)
+      DELIMITED BY SIZE INTO ws-auditTimestamp.
+
+    MOVE SPACES TO ws-auditUser.
+    ACCEPT ws-auditUser FROM ENVIRONMENT "USER".
+    IF ws-auditUser = SPACES
+      ACCEPT ws-auditUser FROM ENVIRONMENT "LOGNAME"
+    END-IF.
+    IF ws-auditUser = SPACES
+      MOVE "UNKNOWN" TO ws-auditUser
+    END-IF.
 
-      DISPLAY "A " WITH NO ADVANCING
+    MOVE ws-auditStatValue TO ws-auditFormattedValue.
+    MOVE SPACES TO ws-auditValueText.
+    MOVE FUNCTION trim(ws-auditFormattedValue) TO ws-auditValueText.
+
+    MOVE SPACES TO ws-auditLine.
+    STRING FUNCTION trim(ws-auditTimestamp)
+        " | user=" FUNCTION trim(ws-auditUser)
+        " | test=" FUNCTION trim(ws-testType)
+        " | file=" FUNCTION trim(ws-dataFilePath)
+        " | " FUNCTION trim(ws-auditStatLabel) "=" FUNCTION trim(ws-auditValueText)
+        " | " FUNCTION trim(ws-auditVerdict)
+      DELIMITED BY SIZE INTO ws-auditLine.
+
+    OPEN EXTEND f-auditFile.
+    IF NOT ws-afs-isOk
+      OPEN OUTPUT f-auditFile
+    END-IF.
 
-      PERFORM ws-loop1 TIMES
-        DISPLAY ' ' WITH NO ADVANCING
+    MOVE ws-auditLine TO f-au-record.
+    WRITE f-au-record.
+    CLOSE f-auditFile.
+
+*> makes a first pass over the whole data file, listing every bad row (line
+*> number and raw content) rather than stopping at the first one. once this
+*> pass is done the data file is rewound (closed and re-opened) ready for the
+*> real test to read it from the start
+  validateDataFile.
+    MOVE 0 TO ws-validationLineNumber.
+    MOVE 0 TO ws-validationErrorCount.
+    MOVE 0 TO ws-anovaMaxColumnCountSeen.
+    PERFORM skipHeaderRow.
+
+    IF ws-tt-testIsAnova
+      PERFORM WITH TEST AFTER UNTIL ws-dfs-isEof
+        PERFORM readAnovaData
+
+        IF ws-rb-isEol OR ws-rb-length > 1
+          ADD 1 TO ws-validationLineNumber
+
+          IF ws-anovaColumnCount NOT = 0
+            IF ws-anovaColumnCount > ws-anovaMaxColumnCountSeen
+              MOVE ws-anovaColumnCount TO ws-anovaMaxColumnCountSeen
+            END-IF
+
+            PERFORM checkAnovaRowValidity
+
+            IF ws-anovaRowIsBad
+              ADD 1 TO ws-validationErrorCount
+              PERFORM reportBadLine
+            END-IF
+          END-IF
+        END-IF
       END-PERFORM
+    ELSE
+      PERFORM WITH TEST AFTER UNTIL ws-dfs-isEof
+        PERFORM readData
+
+        IF ws-rb-isEol OR ws-rb-length > 1
+          ADD 1 TO ws-validationLineNumber
+
+          IF (0 = ws-di-a-isValid AND 0 = ws-di-a-isEmpty)
+              OR (0 = ws-di-b-isValid AND 0 = ws-di-b-isEmpty)
+            ADD 1 TO ws-validationErrorCount
+            PERFORM reportBadLine
+          END-IF
+        END-IF
+      END-PERFORM
+    END-IF.
 
-      DISPLAY 'B'
+    CLOSE f-dataFile.
+    OPEN INPUT f-dataFile.
+    MOVE 0 TO ws-dataFileState.
+
+*> sets ws-anovaRowIsBad if any column of the row currently held in
+*> ws-anovaColumns is neither a valid number nor legitimately empty
+  checkAnovaRowValidity.
+    MOVE 0 TO ws-anovaRowState.
+    PERFORM checkAnovaColumnValidity
+      VARYING ws-anovaIdx FROM 1 BY 1 UNTIL ws-anovaIdx > ws-anovaColumnCount.
+
+  checkAnovaColumnValidity.
+    IF 0 = ws-anova-isValid(ws-anovaIdx) AND 0 = ws-anova-isEmpty(ws-anovaIdx)
+      MOVE 1 TO ws-anovaRowState
+    END-IF.
+
+*> displays "Line <n>: '<raw content>'" for the bad row found by whichever
+*> validation loop is currently running
+  reportBadLine.
+    MOVE ws-validationLineNumber TO ws-formattedIndex.
+    MOVE SPACES TO ws-outputLine.
+    STRING "Line " FUNCTION trim(ws-formattedIndex) ": '"
+        FUNCTION trim(ws-rb-buffer) "'" DELIMITED BY SIZE
+      INTO ws-outputLine.
+    PERFORM emitLine.
+
+*> emits one row of the raw data table, in whichever format was requested on
+*> the command line
+  displayData.
+    IF ws-of-isCsv
+      PERFORM displayDataCsv
+    ELSE
+      PERFORM displayDataTable
+    END-IF.
+
+    ADD 1 TO ws-dataTableLineNumber.
+
+*> emits one row of the raw data table as a person-readable, fixed-width
+*> column layout
+  displayDataTable.
+    IF NOT ws-dth-shown
+      MOVE SPACES TO ws-outputLine
+      IF ws-hhr-isPresent
+        MOVE ws-conditionName(1) TO ws-outputLine(16:10)
+        MOVE ws-conditionName(2) TO ws-outputLine(28:10)
+      ELSE
+        MOVE "A" TO ws-outputLine(16:1)
+        MOVE "B" TO ws-outputLine(28:1)
+      END-IF
+      PERFORM emitLine
+      MOVE 1 TO ws-dataTableHeaderShown
     END-IF.
 
-    MOVE LENGTH OF ws-formattedDataItem TO ws-loop1
     MOVE ws-dataTableLineNumber TO ws-formattedIndex.
-    DISPLAY ws-formattedIndex "  " WITH NO ADVANCING.
+    MOVE SPACES TO ws-outputLine.
+    MOVE ws-formattedIndex TO ws-outputLine(1:4).
 
     IF 1 = ws-di-a-isValid
       MOVE ws-di-a-val TO ws-formattedDataItem
-      DISPLAY ws-formattedDataItem WITH NO ADVANCING
-    ELSE
-      PERFORM ws-loop1 TIMES
-        DISPLAY ' ' WITH NO ADVANCING
-      END-PERFORM
+      MOVE ws-formattedDataItem TO ws-outputLine(7:10)
+    END-IF.
+
+    IF 1 = ws-di-b-isValid
+      MOVE ws-di-b-val TO ws-formattedDataItem
+      MOVE ws-formattedDataItem TO ws-outputLine(19:10)
     END-IF.
 
-    DISPLAY "  " WITH NO ADVANCING.
+    PERFORM emitLine.
+
+*> emits one row of the raw data table as comma-separated values, suitable
+*> for pulling straight into a spreadsheet. invalid/empty items are left as
+*> blank cells rather than zero-filled, so they are not mistaken for real
+*> observations
+  displayDataCsv.
+    IF NOT ws-dth-shown
+      MOVE SPACES TO ws-outputLine
+      IF ws-hhr-isPresent
+        STRING "Index," FUNCTION trim(ws-conditionName(1)) ","
+            FUNCTION trim(ws-conditionName(2)) DELIMITED BY SIZE
+          INTO ws-outputLine
+      ELSE
+        MOVE "Index,A,B" TO ws-outputLine
+      END-IF
+      PERFORM emitLine
+      MOVE 1 TO ws-dataTableHeaderShown
+    END-IF.
+
+    MOVE ws-dataTableLineNumber TO ws-formattedIndex.
+    MOVE SPACES TO ws-outputLine.
+    MOVE 1 TO ws-csvPointer.
+    STRING FUNCTION trim(ws-formattedIndex) "," DELIMITED BY SIZE
+      INTO ws-outputLine WITH POINTER ws-csvPointer.
+
+    IF 1 = ws-di-a-isValid
+      MOVE ws-di-a-val TO ws-formattedDataItem
+      STRING FUNCTION trim(ws-formattedDataItem) DELIMITED BY SIZE
+        INTO ws-outputLine WITH POINTER ws-csvPointer
+    END-IF.
+
+    STRING "," DELIMITED BY SIZE INTO ws-outputLine WITH POINTER ws-csvPointer.
 
     IF 1 = ws-di-b-isValid
       MOVE ws-di-b-val TO ws-formattedDataItem
-      DISPLAY ws-formattedDataItem WITH NO ADVANCING
+      STRING FUNCTION trim(ws-formattedDataItem) DELIMITED BY SIZE
+        INTO ws-outputLine WITH POINTER ws-csvPointer
+    END-IF.
+
+    PERFORM emitLine.
+
+*> looks up the two-tailed critical values of t at the .05 and .01 levels for
+*> ws-df degrees of freedom. where ws-df falls between two rows of the
+*> standard critical-value table, the lower (more conservative) df's row is
+*> used, as is conventional when working from a printed table
+  computeCriticalValues.
+    EVALUATE TRUE
+      WHEN ws-df = 1           MOVE 12.706 TO ws-critT05  MOVE 63.657 TO ws-critT01
+      WHEN ws-df = 2           MOVE 4.303  TO ws-critT05  MOVE 9.925  TO ws-critT01
+      WHEN ws-df = 3           MOVE 3.182  TO ws-critT05  MOVE 5.841  TO ws-critT01
+      WHEN ws-df = 4           MOVE 2.776  TO ws-critT05  MOVE 4.604  TO ws-critT01
+      WHEN ws-df = 5           MOVE 2.571  TO ws-critT05  MOVE 4.032  TO ws-critT01
+      WHEN ws-df = 6           MOVE 2.447  TO ws-critT05  MOVE 3.707  TO ws-critT01
+      WHEN ws-df = 7           MOVE 2.365  TO ws-critT05  MOVE 3.499  TO ws-critT01
+      WHEN ws-df = 8           MOVE 2.306  TO ws-critT05  MOVE 3.355  TO ws-critT01
+      WHEN ws-df = 9           MOVE 2.262  TO ws-critT05  MOVE 3.250  TO ws-critT01
+      WHEN ws-df >= 10 AND ws-df < 15   MOVE 2.228  TO ws-critT05  MOVE 3.169  TO ws-critT01
+      WHEN ws-df >= 15 AND ws-df < 20   MOVE 2.131  TO ws-critT05  MOVE 2.947  TO ws-critT01
+      WHEN ws-df >= 20 AND ws-df < 25   MOVE 2.086  TO ws-critT05  MOVE 2.845  TO ws-critT01
+      WHEN ws-df >= 25 AND ws-df < 30   MOVE 2.060  TO ws-critT05  MOVE 2.787  TO ws-critT01
+      WHEN ws-df >= 30 AND ws-df < 40   MOVE 2.042  TO ws-critT05  MOVE 2.750  TO ws-critT01
+      WHEN ws-df >= 40 AND ws-df < 60   MOVE 2.021  TO ws-critT05  MOVE 2.704  TO ws-critT01
+      WHEN ws-df >= 60 AND ws-df < 120  MOVE 2.000  TO ws-critT05  MOVE 2.660  TO ws-critT01
+      WHEN ws-df >= 120                 MOVE 1.980  TO ws-critT05  MOVE 2.617  TO ws-critT01
+      WHEN OTHER                        MOVE 1.960  TO ws-critT05  MOVE 2.576  TO ws-critT01
+    END-EVALUATE.
+
+*> displays the degrees of freedom for the test just run and a plain-language
+*> significance verdict, comparing the absolute value of ws-t against the
+*> critical values found by computeCriticalValues
+  reportSignificance.
+    PERFORM computeCriticalValues.
+    COMPUTE ws-absT ROUNDED MODE IS NEAREST-EVEN = FUNCTION abs(ws-t).
+
+    MOVE "df        = " TO ws-singleLabel.
+    MOVE ws-df TO ws-singleValue.
+    PERFORM emitLabelledValue.
+
+    MOVE SPACES TO ws-outputLine.
+
+    EVALUATE TRUE
+      WHEN ws-absT >= ws-critT01
+        MOVE "Result is significant at p<.01" TO ws-outputLine
+      WHEN ws-absT >= ws-critT05
+        MOVE "Result is significant at p<.05" TO ws-outputLine
+      WHEN OTHER
+        MOVE "Result is not significant at p<.05" TO ws-outputLine
+    END-EVALUATE.
+
+    MOVE "t" TO ws-auditStatLabel.
+    MOVE ws-t TO ws-auditStatValue.
+    MOVE FUNCTION trim(ws-outputLine) TO ws-auditVerdict.
+
+    PERFORM emitLine.
+
+*> computes Cohen's d and the 95% confidence interval around the mean
+*> difference for a paired test, from the sum and sum of squared differences
+*> accumulated by pairedTest. must be called before those sums are reused as
+*> display scratch later in pairedTest, and after ws-critT05 has been set by
+*> computeCriticalValues for the test's degrees of freedom
+*>  ws-sdDiff, like ws-t in pairedTest, must be computed in stages to
+*>  ensure that rounding is applied to all parts of the calculation rather
+*>  than just the final assignment
+  calculatePairedEffectSize.
+    COMPUTE ws-meanDiff ROUNDED MODE IS NEAREST-EVEN = ws-sumOfDiffs / ws-count-a.
+    COMPUTE ws-sdDiff ROUNDED MODE IS NEAREST-EVEN = (ws-count-a) - 1.
+    COMPUTE ws-sdDiff ROUNDED MODE IS NEAREST-EVEN =
+        ((ws-count-a * ws-sumOfSquaredDiffs) - (ws-sumOfDiffs ** 2))
+        / (ws-count-a * ws-sdDiff).
+    COMPUTE ws-sdDiff ROUNDED MODE IS NEAREST-EVEN = FUNCTION sqrt(ws-sdDiff).
+
+    IF ws-sdDiff NOT = 0
+      MOVE 0 TO ws-cohensDUndefinedFlag
+      COMPUTE ws-cohensD ROUNDED MODE IS NEAREST-EVEN = ws-meanDiff / ws-sdDiff
     ELSE
-      PERFORM ws-loop1 TIMES
-        DISPLAY ' ' WITH NO ADVANCING
-      END-PERFORM
+      MOVE 1 TO ws-cohensDUndefinedFlag
+      MOVE 0 TO ws-cohensD
     END-IF.
 
-    DISPLAY " ".
-    ADD 1 TO ws-dataTableLineNumber.
+    COMPUTE ws-seDiff ROUNDED MODE IS NEAREST-EVEN = ws-sdDiff / FUNCTION sqrt(ws-count-a).
+    COMPUTE ws-ciMargin ROUNDED MODE IS NEAREST-EVEN = ws-critT05 * ws-seDiff.
+    COMPUTE ws-ciLower ROUNDED MODE IS NEAREST-EVEN = ws-meanDiff - ws-ciMargin.
+    COMPUTE ws-ciUpper ROUNDED MODE IS NEAREST-EVEN = ws-meanDiff + ws-ciMargin.
+
+*> computes Cohen's d and the 95% confidence interval around the mean
+*> difference for an unpaired test, from the pooled variance and standard
+*> error of the difference captured by unpairedTest partway through its t
+*> calculation. must be called after ws-critT05 has been set by
+*> computeCriticalValues for the test's degrees of freedom
+  calculateUnpairedEffectSize.
+    COMPUTE ws-pooledSD ROUNDED MODE IS NEAREST-EVEN = FUNCTION sqrt(ws-pooledVariance).
+    COMPUTE ws-meanDiff ROUNDED MODE IS NEAREST-EVEN = ws-mean-a - ws-mean-b.
+
+    IF ws-pooledSD NOT = 0
+      MOVE 0 TO ws-cohensDUndefinedFlag
+      COMPUTE ws-cohensD ROUNDED MODE IS NEAREST-EVEN = ws-meanDiff / ws-pooledSD
+    ELSE
+      MOVE 1 TO ws-cohensDUndefinedFlag
+      MOVE 0 TO ws-cohensD
+    END-IF.
+
+    COMPUTE ws-ciMargin ROUNDED MODE IS NEAREST-EVEN = ws-critT05 * ws-seDiff.
+    COMPUTE ws-ciLower ROUNDED MODE IS NEAREST-EVEN = ws-meanDiff - ws-ciMargin.
+    COMPUTE ws-ciUpper ROUNDED MODE IS NEAREST-EVEN = ws-meanDiff + ws-ciMargin.
+
+*> displays Cohen's d and the 95% confidence interval around the mean
+*> difference, computed in advance by calculatePairedEffectSize or
+*> calculateUnpairedEffectSize
+  displayEffectSizeAndCI.
+    IF ws-cd-isUndefined
+      MOVE SPACES TO ws-outputLine
+      STRING "Cohen's d = undefined (zero variance)" DELIMITED BY SIZE
+        INTO ws-outputLine
+      PERFORM emitLine
+    ELSE
+      MOVE ws-cohensD TO ws-formattedSignedValue
+      MOVE SPACES TO ws-cohensDText
+      MOVE FUNCTION trim(ws-formattedSignedValue) TO ws-cohensDText
+      MOVE SPACES TO ws-outputLine
+      STRING "Cohen's d = " FUNCTION trim(ws-cohensDText) DELIMITED BY SIZE
+        INTO ws-outputLine
+      PERFORM emitLine
+    END-IF.
+
+    MOVE ws-ciLower TO ws-formattedSignedValue.
+    MOVE SPACES TO ws-ciLowerText.
+    MOVE FUNCTION trim(ws-formattedSignedValue) TO ws-ciLowerText.
+    MOVE ws-ciUpper TO ws-formattedSignedValue.
+    MOVE SPACES TO ws-ciUpperText.
+    MOVE FUNCTION trim(ws-formattedSignedValue) TO ws-ciUpperText.
+
+    MOVE SPACES TO ws-outputLine.
+    STRING "95% CI diff = " FUNCTION trim(ws-ciLowerText) " to "
+        FUNCTION trim(ws-ciUpperText) DELIMITED BY SIZE
+      INTO ws-outputLine.
+    PERFORM emitLine.
+
+*> emits a "A = <name>   B = <name>" line identifying which named condition
+*> is which column, when the data file carried a header row. does nothing
+*> when no header was found, since the table headings already say "A"/"B"
+*> in that case
+  displayConditionNames.
+    IF ws-hhr-isPresent
+      MOVE SPACES TO ws-outputLine
+      STRING "A = " FUNCTION trim(ws-conditionName(1))
+          "   B = " FUNCTION trim(ws-conditionName(2)) DELIMITED BY SIZE
+        INTO ws-outputLine
+      PERFORM emitLine
+    END-IF.
 
   calculateMeans.
     IF ws-count-a NOT = 0
@@ -302,10 +1354,18 @@ PROCEDURE DIVISION CHAINING ws-testType ws-dataFilePath.
 
   pairedTest.
     INITIALIZE ws-sums.
+    INITIALIZE ws-counts.
     INITIALIZE ws-means.
+    MOVE 0 TO ws-sumOfDiffs.
+    MOVE 0 TO ws-sumOfSquaredDiffs.
+    MOVE 1 TO ws-dataTableLineNumber.
+    MOVE 0 TO ws-dataTableHeaderShown.
+    PERFORM skipHeaderRow.
+    PERFORM resumeFromCheckpoint.
 
     PERFORM WITH TEST AFTER UNTIL ws-dfs-isEof
       PERFORM readData
+      ADD 1 TO ws-checkpointRowCounter
 
       IF 1 = ws-di-a-isValid AND 1 = ws-di-b-isValid
         ADD ws-di-a-val TO ws-sum-a
@@ -325,6 +1385,12 @@ PROCEDURE DIVISION CHAINING ws-testType ws-dataFilePath.
         DISPLAY "Unpaired data found in data file: '" FUNCTION trim(ws-rb-buffer) "'"
         PERFORM exitProgram
       END-IF
+      END-IF
+      END-IF
+
+      IF 0 = FUNCTION MOD(ws-checkpointRowCounter, ws-checkpointInterval)
+        PERFORM writeCheckpoint
+      END-IF
     END-PERFORM.
 
     PERFORM calculateMeans.
@@ -344,44 +1410,75 @@ PROCEDURE DIVISION CHAINING ws-testType ws-dataFilePath.
     COMPUTE ws-t ROUNDED MODE IS NEAREST-EVEN = FUNCTION sqrt(ws-t).
     COMPUTE ws-t ROUNDED MODE IS NEAREST-EVEN = ws-sumOfDiffs / ws-t.
 
-    DISPLAY " ".
-    MOVE ws-sum-a TO ws-formattedDataItem.
-    DISPLAY "Sum   " ws-formattedDataItem WITH NO ADVANCING.
-    MOVE ws-sum-b TO ws-formattedDataItem.
-    DISPLAY "  " ws-formattedDataItem.
+    COMPUTE ws-df = ws-count-a - 1.
+    PERFORM computeCriticalValues.
+    PERFORM calculatePairedEffectSize.
 
-    MOVE ws-count-a TO ws-formattedDataItem.
-    DISPLAY "N     " ws-formattedDataItem WITH NO ADVANCING.
-    MOVE ws-count-b TO ws-formattedDataItem.
-    DISPLAY "  " ws-formattedDataItem.
+    MOVE SPACES TO ws-outputLine.
+    PERFORM emitLine.
+    PERFORM displayConditionNames.
 
-    MOVE ws-mean-a TO ws-formattedDataItem.
-    DISPLAY "Mean  " ws-formattedDataItem WITH NO ADVANCING.
-    MOVE ws-mean-b TO ws-formattedDataItem.
-    DISPLAY "  " ws-formattedDataItem.
+    MOVE "Sum   " TO ws-pairLabel.
+    MOVE ws-sum-a TO ws-pairValueA.
+    MOVE ws-sum-b TO ws-pairValueB.
+    PERFORM emitLabelledPair.
+
+    MOVE "N     " TO ws-pairLabel.
+    MOVE ws-count-a TO ws-pairValueA.
+    MOVE ws-count-b TO ws-pairValueB.
+    PERFORM emitLabelledPair.
+
+    MOVE "Mean  " TO ws-pairLabel.
+    MOVE ws-mean-a TO ws-pairValueA.
+    MOVE ws-mean-b TO ws-pairValueB.
+    PERFORM emitLabelledPair.
+
+    MOVE SPACES TO ws-outputLine.
+    PERFORM emitLine.
+
+    MOVE "Sum D     = " TO ws-singleLabel.
+    MOVE ws-sumOfDiffs TO ws-singleValue.
+    PERFORM emitLabelledValue.
 
-    DISPLAY " ".
-    MOVE ws-sumOfDiffs TO ws-formattedDataItem.
-    DISPLAY "Sum D     = " ws-formattedDataItem.
     COMPUTE ws-sumOfDiffs = ws-sumOfDiffs ** 2.
-    MOVE ws-sumOfDiffs TO ws-formattedDataItem.
-    DISPLAY "(Sum D)2  = " ws-formattedDataItem.
-    MOVE ws-sumOfSquaredDiffs TO ws-formattedDataItem.
-    DISPLAY "Sum D2    = " ws-formattedDataItem.
+    MOVE "(Sum D)2  = " TO ws-singleLabel.
+    MOVE ws-sumOfDiffs TO ws-singleValue.
+    PERFORM emitLabelledValue.
+
+    MOVE "Sum D2    = " TO ws-singleLabel.
+    MOVE ws-sumOfSquaredDiffs TO ws-singleValue.
+    PERFORM emitLabelledValue.
+
     COMPUTE ws-sumOfSquaredDiffs = ws-sumOfSquaredDiffs * ws-count-a.
-    MOVE ws-sumOfSquaredDiffs TO ws-formattedDataItem.
-    DISPLAY "N(Sum D2) = " ws-formattedDataItem.
-    DISPLAY " ".
-    MOVE ws-t TO ws-formattedDataItem.
-    DISPLAY "t         = " ws-formattedDataItem.
+    MOVE "N(Sum D2) = " TO ws-singleLabel.
+    MOVE ws-sumOfSquaredDiffs TO ws-singleValue.
+    PERFORM emitLabelledValue.
+
+    MOVE SPACES TO ws-outputLine.
+    PERFORM emitLine.
+
+    MOVE "t         = " TO ws-singleLabel.
+    MOVE ws-t TO ws-singleValue.
+    PERFORM emitLabelledValue.
+
+    PERFORM reportSignificance.
+    PERFORM displayEffectSizeAndCI.
+    PERFORM clearCheckpoint.
+    PERFORM writeAuditLogEntry.
 
   unpairedTest.
     INITIALIZE ws-sums.
     INITIALIZE ws-sumSquares.
+    INITIALIZE ws-counts.
     INITIALIZE ws-means.
+    MOVE 1 TO ws-dataTableLineNumber.
+    MOVE 0 TO ws-dataTableHeaderShown.
+    PERFORM skipHeaderRow.
+    PERFORM resumeFromCheckpoint.
 
     PERFORM WITH TEST AFTER UNTIL ws-dfs-isEof
       PERFORM readData
+      ADD 1 TO ws-checkpointRowCounter
 
       IF 1 = ws-di-a-isValid
         ADD ws-di-a-val TO ws-sum-a
@@ -404,6 +1501,11 @@ PROCEDURE DIVISION CHAINING ws-testType ws-dataFilePath.
       ELSE
         PERFORM displayData
       END-IF
+      END-IF
+
+      IF 0 = FUNCTION MOD(ws-checkpointRowCounter, ws-checkpointInterval)
+        PERFORM writeCheckpoint
+      END-IF
     END-PERFORM.
 
     IF 2 > ws-count-a OR ws-count-b
@@ -420,39 +1522,327 @@ PROCEDURE DIVISION CHAINING ws-testType ws-dataFilePath.
 *>  intend)
     COMPUTE ws-temp1 ROUNDED MODE IS NEAREST-EVEN = (ws-count-a + ws-count-b) / (ws-count-a * ws-count-b).
     COMPUTE ws-t ROUNDED MODE IS NEAREST-EVEN = ((ws-sumsq-a - ((ws-sum-a ** 2) / (ws-count-a ))) + (ws-sumsq-b - ((ws-sum-b ** 2) / (ws-count-b)))) / (ws-count-a+ ws-count-b - 2).
+    MOVE ws-t TO ws-pooledVariance.
 
     COMPUTE ws-t ROUNDED MODE IS NEAREST-EVEN = ws-t * ws-temp1.
     COMPUTE ws-t ROUNDED MODE IS NEAREST-EVEN = FUNCTION sqrt(ws-t).
+    MOVE ws-t TO ws-seDiff.
     COMPUTE ws-t ROUNDED MODE IS NEAREST-EVEN = FUNCTION abs(ws-mean-a - ws-mean-b) / ws-t.
 
-    DISPLAY " ".
-    MOVE ws-sum-a TO ws-formattedDataItem.
-    DISPLAY "Sum   " ws-formattedDataItem WITH NO ADVANCING.
-    MOVE ws-sum-b TO ws-formattedDataItem.
-    DISPLAY "  " ws-formattedDataItem.
-
-    MOVE ws-sumsq-a TO ws-formattedDataItem.
-    DISPLAY "E(x2) " ws-formattedDataItem WITH NO ADVANCING.
-    MOVE ws-sumsq-b TO ws-formattedDataItem.
-    DISPLAY "  " ws-formattedDataItem.
-
-    COMPUTE ws-temp1 = ws-sum-a ** 2.
-    MOVE ws-temp1 TO ws-formattedDataItem.
-    DISPLAY "(Ex)2 " ws-formattedDataItem WITH NO ADVANCING.
-    COMPUTE ws-temp1 = ws-sum-b ** 2.
-    MOVE ws-temp1 TO ws-formattedDataItem.
-    DISPLAY "  " ws-formattedDataItem.
-
-    MOVE ws-count-a TO ws-formattedDataItem.
-    DISPLAY "N     " ws-formattedDataItem WITH NO ADVANCING.
-    MOVE ws-count-b TO ws-formattedDataItem.
-    DISPLAY "  " ws-formattedDataItem.
-
-    MOVE ws-mean-a TO ws-formattedDataItem.
-    DISPLAY "Mean  " ws-formattedDataItem WITH NO ADVANCING.
-    MOVE ws-mean-b TO ws-formattedDataItem.
-    DISPLAY "  " ws-formattedDataItem.
+    COMPUTE ws-df = ws-count-a + ws-count-b - 2.
+    PERFORM computeCriticalValues.
+    PERFORM calculateUnpairedEffectSize.
+
+    MOVE SPACES TO ws-outputLine.
+    PERFORM emitLine.
+    PERFORM displayConditionNames.
+
+    MOVE "Sum   " TO ws-pairLabel.
+    MOVE ws-sum-a TO ws-pairValueA.
+    MOVE ws-sum-b TO ws-pairValueB.
+    PERFORM emitLabelledPair.
+
+    MOVE "E(x2) " TO ws-pairLabel.
+    MOVE ws-sumsq-a TO ws-pairValueA.
+    MOVE ws-sumsq-b TO ws-pairValueB.
+    PERFORM emitLabelledPair.
+
+    MOVE "(Ex)2 " TO ws-pairLabel.
+    COMPUTE ws-pairValueA ROUNDED MODE IS NEAREST-EVEN = ws-sum-a ** 2.
+    COMPUTE ws-pairValueB ROUNDED MODE IS NEAREST-EVEN = ws-sum-b ** 2.
+    PERFORM emitLabelledPair.
+
+    MOVE "N     " TO ws-pairLabel.
+    MOVE ws-count-a TO ws-pairValueA.
+    MOVE ws-count-b TO ws-pairValueB.
+    PERFORM emitLabelledPair.
+
+    MOVE "Mean  " TO ws-pairLabel.
+    MOVE ws-mean-a TO ws-pairValueA.
+    MOVE ws-mean-b TO ws-pairValueB.
+    PERFORM emitLabelledPair.
+
+    MOVE SPACES TO ws-outputLine.
+    PERFORM emitLine.
+
+    MOVE "t         = " TO ws-singleLabel.
+    MOVE ws-t TO ws-singleValue.
+    PERFORM emitLabelledValue.
+
+    PERFORM reportSignificance.
+    PERFORM displayEffectSizeAndCI.
+    PERFORM clearCheckpoint.
+    PERFORM writeAuditLogEntry.
+
+*> a one-way, between-subjects ANOVA over N conditions (columns), read one
+*> row at a time by readAnovaData. each column is an independent group; a
+*> group's sample is simply every valid value found in its column
+  anovaTest.
+    INITIALIZE ws-anovaGroups.
+    MOVE 0 TO ws-anovaGroupCount.
+    MOVE 0 TO ws-anovaGrandSum.
+    MOVE 0 TO ws-anovaGrandSumSq.
+    MOVE 0 TO ws-anovaGrandCount.
+    MOVE 1 TO ws-dataTableLineNumber.
+    MOVE 0 TO ws-dataTableHeaderShown.
+    PERFORM skipHeaderRow.
+    PERFORM resumeFromCheckpoint.
 
-    DISPLAY " ".
-    MOVE ws-t TO ws-formattedDataItem.
-    DISPLAY "t = " FUNCTION trim(ws-formattedDataItem).
+    PERFORM WITH TEST AFTER UNTIL ws-dfs-isEof
+      PERFORM readAnovaData
+      ADD 1 TO ws-checkpointRowCounter
+
+      IF ws-anovaColumnCount NOT = 0
+        PERFORM accumulateAnovaRow
+        PERFORM displayAnovaRow
+      END-IF
+
+      IF 0 = FUNCTION MOD(ws-checkpointRowCounter, ws-checkpointInterval)
+        PERFORM writeCheckpoint
+      END-IF
+    END-PERFORM.
+
+    IF 2 > ws-anovaGroupCount
+      DISPLAY "insufficient data - ANOVA requires at least two conditions"
+      PERFORM exitProgram
+    END-IF.
+
+    PERFORM calculateAnovaMeansAndF.
+    PERFORM displayAnovaResults.
+    PERFORM clearCheckpoint.
+
+    MOVE "F" TO ws-auditStatLabel.
+    MOVE ws-anovaF TO ws-auditStatValue.
+    MOVE "ANOVA - see F ratio, no significance table" TO ws-auditVerdict.
+    PERFORM writeAuditLogEntry.
+
+*> folds every column of the row currently held in ws-anovaColumns into the
+*> running per-group and grand totals
+  accumulateAnovaRow.
+    PERFORM accumulateAnovaColumn
+      VARYING ws-anovaIdx FROM 1 BY 1 UNTIL ws-anovaIdx > ws-anovaColumnCount.
+
+  accumulateAnovaColumn.
+    IF 1 = ws-anova-isValid(ws-anovaIdx)
+      IF ws-anovaGroupCount < ws-anovaIdx
+        MOVE ws-anovaIdx TO ws-anovaGroupCount
+      END-IF
+
+      ADD ws-anova-numeric(ws-anovaIdx) TO ws-anovaGroupSum(ws-anovaIdx)
+      COMPUTE ws-anovaGroupSumSq(ws-anovaIdx) ROUNDED MODE IS NEAREST-EVEN =
+          ws-anovaGroupSumSq(ws-anovaIdx) + (ws-anova-numeric(ws-anovaIdx) ** 2)
+      ADD 1 TO ws-anovaGroupN(ws-anovaIdx)
+
+      ADD ws-anova-numeric(ws-anovaIdx) TO ws-anovaGrandSum
+      COMPUTE ws-anovaGrandSumSq ROUNDED MODE IS NEAREST-EVEN =
+          ws-anovaGrandSumSq + (ws-anova-numeric(ws-anovaIdx) ** 2)
+      ADD 1 TO ws-anovaGrandCount
+    END-IF.
+
+*> computes each group's mean, the between/within sums of squares, degrees
+*> of freedom, mean squares and the F ratio
+  calculateAnovaMeansAndF.
+    PERFORM calculateAnovaGroupMean
+      VARYING ws-anovaIdx FROM 1 BY 1 UNTIL ws-anovaIdx > ws-anovaGroupCount.
+
+    MOVE 0 TO ws-anovaRealGroupCount.
+    PERFORM countAnovaRealGroup
+      VARYING ws-anovaIdx FROM 1 BY 1 UNTIL ws-anovaIdx > ws-anovaGroupCount.
+
+    COMPUTE ws-anovaSSTotal ROUNDED MODE IS NEAREST-EVEN =
+        ws-anovaGrandSumSq - ((ws-anovaGrandSum ** 2) / ws-anovaGrandCount).
+
+    MOVE 0 TO ws-anovaSSBetween.
+    PERFORM accumulateAnovaSSBetween
+      VARYING ws-anovaIdx FROM 1 BY 1 UNTIL ws-anovaIdx > ws-anovaGroupCount.
+    COMPUTE ws-anovaSSBetween ROUNDED MODE IS NEAREST-EVEN =
+        ws-anovaSSBetween - ((ws-anovaGrandSum ** 2) / ws-anovaGrandCount).
+
+    COMPUTE ws-anovaSSWithin ROUNDED MODE IS NEAREST-EVEN =
+        ws-anovaSSTotal - ws-anovaSSBetween.
+
+    COMPUTE ws-anovaDfBetween = ws-anovaRealGroupCount - 1.
+    COMPUTE ws-anovaDfWithin = ws-anovaGrandCount - ws-anovaRealGroupCount.
+
+    COMPUTE ws-anovaMSBetween ROUNDED MODE IS NEAREST-EVEN =
+        ws-anovaSSBetween / ws-anovaDfBetween.
+    COMPUTE ws-anovaMSWithin ROUNDED MODE IS NEAREST-EVEN =
+        ws-anovaSSWithin / ws-anovaDfWithin.
+    COMPUTE ws-anovaF ROUNDED MODE IS NEAREST-EVEN =
+        ws-anovaMSBetween / ws-anovaMSWithin.
+
+  calculateAnovaGroupMean.
+    IF ws-anovaGroupN(ws-anovaIdx) NOT = 0
+      COMPUTE ws-anovaGroupMean(ws-anovaIdx) ROUNDED MODE IS NEAREST-EVEN =
+          ws-anovaGroupSum(ws-anovaIdx) / ws-anovaGroupN(ws-anovaIdx)
+    END-IF.
+
+*> counts how many of the columns up to ws-anovaGroupCount are real
+*> groups (at least one valid value seen), excluding any column that
+*> turned out to be empty on every row
+  countAnovaRealGroup.
+    IF ws-anovaGroupN(ws-anovaIdx) NOT = 0
+      ADD 1 TO ws-anovaRealGroupCount
+    END-IF.
+
+  accumulateAnovaSSBetween.
+    IF ws-anovaGroupN(ws-anovaIdx) NOT = 0
+      COMPUTE ws-anovaSSBetween ROUNDED MODE IS NEAREST-EVEN =
+          ws-anovaSSBetween
+          + ((ws-anovaGroupSum(ws-anovaIdx) ** 2) / ws-anovaGroupN(ws-anovaIdx))
+    END-IF.
+
+*> emits one row of the ANOVA raw data table, in whichever format was
+*> requested on the command line
+  displayAnovaRow.
+    IF ws-of-isCsv
+      PERFORM displayAnovaRowCsv
+    ELSE
+      PERFORM displayAnovaRowTable
+    END-IF.
+
+    ADD 1 TO ws-dataTableLineNumber.
+
+  displayAnovaRowTable.
+    IF NOT ws-dth-shown
+      PERFORM buildAnovaTableHeader
+      PERFORM emitLine
+      MOVE 1 TO ws-dataTableHeaderShown
+    END-IF.
+
+    MOVE ws-dataTableLineNumber TO ws-formattedIndex.
+    MOVE SPACES TO ws-outputLine.
+    MOVE ws-formattedIndex TO ws-outputLine(1:4).
+    PERFORM appendAnovaTableColumn
+      VARYING ws-anovaIdx FROM 1 BY 1 UNTIL ws-anovaIdx > ws-anovaColumnCount.
+    PERFORM emitLine.
+
+  appendAnovaTableColumn.
+    COMPUTE ws-tablePos = 7 + (ws-anovaIdx - 1) * 12.
+
+    IF 1 = ws-anova-isValid(ws-anovaIdx)
+      MOVE ws-anova-numeric(ws-anovaIdx) TO ws-formattedDataItem
+      MOVE ws-formattedDataItem TO ws-outputLine(ws-tablePos:10)
+    END-IF.
+
+  buildAnovaTableHeader.
+    MOVE SPACES TO ws-outputLine.
+    PERFORM appendAnovaTableHeaderColumn
+      VARYING ws-anovaIdx FROM 1 BY 1 UNTIL ws-anovaIdx > ws-anovaMaxColumnCountSeen.
+
+  appendAnovaTableHeaderColumn.
+    COMPUTE ws-tablePos = 16 + (ws-anovaIdx - 1) * 12.
+    PERFORM anovaColumnLabel.
+    MOVE ws-headerCell TO ws-outputLine(ws-tablePos:10).
+
+*> builds ws-headerCell with the condition name for column ws-anovaIdx
+*> (from a detected header row) or, when no header was found, the
+*> default "C<n>" label
+  anovaColumnLabel.
+    MOVE SPACES TO ws-headerCell.
+    IF ws-hhr-isPresent AND ws-anovaIdx <= ws-conditionNameCount
+      MOVE ws-conditionName(ws-anovaIdx) TO ws-headerCell
+    ELSE
+      MOVE ws-anovaIdx TO ws-formattedIndex
+      STRING "C" FUNCTION trim(ws-formattedIndex) DELIMITED BY SIZE INTO ws-headerCell
+    END-IF.
+
+  displayAnovaRowCsv.
+    IF NOT ws-dth-shown
+      PERFORM buildAnovaCsvHeader
+      PERFORM emitLine
+      MOVE 1 TO ws-dataTableHeaderShown
+    END-IF.
+
+    MOVE ws-dataTableLineNumber TO ws-formattedIndex.
+    MOVE SPACES TO ws-outputLine.
+    MOVE 1 TO ws-csvPointer.
+    STRING FUNCTION trim(ws-formattedIndex) DELIMITED BY SIZE
+      INTO ws-outputLine WITH POINTER ws-csvPointer.
+    PERFORM appendAnovaCsvColumn
+      VARYING ws-anovaIdx FROM 1 BY 1 UNTIL ws-anovaIdx > ws-anovaColumnCount.
+    PERFORM emitLine.
+
+  appendAnovaCsvColumn.
+    STRING "," DELIMITED BY SIZE INTO ws-outputLine WITH POINTER ws-csvPointer.
+
+    IF 1 = ws-anova-isValid(ws-anovaIdx)
+      MOVE ws-anova-numeric(ws-anovaIdx) TO ws-formattedDataItem
+      STRING FUNCTION trim(ws-formattedDataItem) DELIMITED BY SIZE
+        INTO ws-outputLine WITH POINTER ws-csvPointer
+    END-IF.
+
+  buildAnovaCsvHeader.
+    MOVE SPACES TO ws-outputLine.
+    MOVE 1 TO ws-csvPointer.
+    STRING "Index" DELIMITED BY SIZE INTO ws-outputLine WITH POINTER ws-csvPointer.
+    PERFORM appendAnovaCsvHeaderColumn
+      VARYING ws-anovaIdx FROM 1 BY 1 UNTIL ws-anovaIdx > ws-anovaMaxColumnCountSeen.
+
+  appendAnovaCsvHeaderColumn.
+    PERFORM anovaColumnLabel.
+    STRING "," FUNCTION trim(ws-headerCell) DELIMITED BY SIZE
+      INTO ws-outputLine WITH POINTER ws-csvPointer.
+
+*> displays the group means and the F ratio at the end of an ANOVA run
+  displayAnovaResults.
+    MOVE SPACES TO ws-outputLine.
+    PERFORM emitLine.
+
+    PERFORM displayAnovaGroupMean
+      VARYING ws-anovaIdx FROM 1 BY 1 UNTIL ws-anovaIdx > ws-anovaGroupCount.
+
+    MOVE SPACES TO ws-outputLine.
+    PERFORM emitLine.
+
+    MOVE "SS Between  = " TO ws-anovaLabel.
+    MOVE ws-anovaSSBetween TO ws-anovaValue.
+    PERFORM emitAnovaValue.
+
+    MOVE "SS Within   = " TO ws-anovaLabel.
+    MOVE ws-anovaSSWithin TO ws-anovaValue.
+    PERFORM emitAnovaValue.
+
+    MOVE "df Between  = " TO ws-anovaLabel.
+    MOVE ws-anovaDfBetween TO ws-anovaValue.
+    PERFORM emitAnovaValue.
+
+    MOVE "df Within   = " TO ws-anovaLabel.
+    MOVE ws-anovaDfWithin TO ws-anovaValue.
+    PERFORM emitAnovaValue.
+
+    MOVE "MS Between  = " TO ws-anovaLabel.
+    MOVE ws-anovaMSBetween TO ws-anovaValue.
+    PERFORM emitAnovaValue.
+
+    MOVE "MS Within   = " TO ws-anovaLabel.
+    MOVE ws-anovaMSWithin TO ws-anovaValue.
+    PERFORM emitAnovaValue.
+
+    MOVE SPACES TO ws-outputLine.
+    PERFORM emitLine.
+
+    MOVE "F           = " TO ws-anovaLabel.
+    MOVE ws-anovaF TO ws-anovaValue.
+    PERFORM emitAnovaValue.
+
+  displayAnovaGroupMean.
+    PERFORM anovaColumnLabel.
+    MOVE SPACES TO ws-outputLine.
+    MOVE 1 TO ws-csvPointer.
+    STRING "Mean " FUNCTION trim(ws-headerCell) " = " DELIMITED BY SIZE
+      INTO ws-outputLine WITH POINTER ws-csvPointer.
+    MOVE ws-anovaGroupMean(ws-anovaIdx) TO ws-formattedDataItem.
+    STRING FUNCTION trim(ws-formattedDataItem) DELIMITED BY SIZE
+      INTO ws-outputLine WITH POINTER ws-csvPointer.
+    PERFORM emitLine.
+
+*> lays out and emits a "label         = value" summary line from
+*> ws-anovaLabel and ws-anovaValue (a wider variant of emitLabelledValue for
+*> the longer ANOVA summary labels)
+  emitAnovaValue.
+    MOVE SPACES TO ws-outputLine.
+    MOVE ws-anovaLabel TO ws-outputLine(1:14).
+    MOVE ws-anovaValue TO ws-formattedAnovaValue.
+    MOVE ws-formattedAnovaValue TO ws-outputLine(15:14).
+    PERFORM emitLine.
